@@ -0,0 +1,57 @@
+      *****************************************************************
+      * CBSMAP - SYMBOLIC MAP FOR MAPSET CBSMAP, MAP MAPPGM
+      *          ACCOUNT REGISTRATION SCREEN (TRANSID ZC66)
+      *****************************************************************
+       01  MAPPGMI.
+           02  FILLER        PIC X(12).
+           02  CDATEL        PIC S9(4) COMP.
+           02  CDATEF        PIC X.
+           02  FILLER REDEFINES CDATEF.
+               03  CDATEA    PIC X.
+           02  CDATEI        PIC X(8).
+           02  CTIMEL        PIC S9(4) COMP.
+           02  CTIMEF        PIC X.
+           02  FILLER REDEFINES CTIMEF.
+               03  CTIMEA    PIC X.
+           02  CTIMEI        PIC X(8).
+           02  ACCTL         PIC S9(4) COMP.
+           02  ACCTF         PIC X.
+           02  FILLER REDEFINES ACCTF.
+               03  ACCTA     PIC X.
+           02  ACCTI         PIC X(18).
+           02  NAMEL         PIC S9(4) COMP.
+           02  NAMEF         PIC X.
+           02  FILLER REDEFINES NAMEF.
+               03  NAMEA     PIC X.
+           02  NAMEI         PIC X(50).
+           02  IDL           PIC S9(4) COMP.
+           02  IDF           PIC X.
+           02  FILLER REDEFINES IDF.
+               03  IDA       PIC X.
+           02  IDI           PIC X(10).
+           02  PRODL         PIC S9(4) COMP.
+           02  PRODF         PIC X.
+           02  FILLER REDEFINES PRODF.
+               03  PRODA     PIC X.
+           02  PRODI         PIC X(40).
+           02  MSGL          PIC S9(4) COMP.
+           02  MSGF          PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA      PIC X.
+           02  MSGI          PIC X(79).
+       01  MAPPGMO REDEFINES MAPPGMI.
+           02  FILLER        PIC X(12).
+           02  FILLER        PIC X(3).
+           02  CDATEO        PIC X(8).
+           02  FILLER        PIC X(3).
+           02  CTIMEO        PIC X(8).
+           02  FILLER        PIC X(3).
+           02  ACCTO         PIC X(18).
+           02  FILLER        PIC X(3).
+           02  NAMEO         PIC X(50).
+           02  FILLER        PIC X(3).
+           02  IDO           PIC X(10).
+           02  FILLER        PIC X(3).
+           02  PRODO         PIC X(40).
+           02  FILLER        PIC X(3).
+           02  MSGO          PIC X(79).
