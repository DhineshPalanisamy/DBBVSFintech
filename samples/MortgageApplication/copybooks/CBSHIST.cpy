@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CBSHIST - DCLGEN FOR TABLE CBS_ACCT_STATUS_HIST
+      *           STATUS-CHANGE AUDIT TRAIL FOR CBS_ACCT_MSTR_DTL
+      *****************************************************************
+           EXEC SQL DECLARE CBS-ACCT-STATUS-HIST TABLE
+           ( ACCOUNT_NUMBER            DECIMAL(18, 0) NOT NULL,
+             OLD_STATUS                CHAR(10) NOT NULL,
+             NEW_STATUS                CHAR(10) NOT NULL,
+             CHANGE_TIMESTAMP          CHAR(26) NOT NULL,
+             OPERATOR_ID               CHAR(10) NOT NULL
+           ) END-EXEC.
+       01  DCLCBS-ACCT-STATUS-HIST.
+           10 H2-ACCOUNT-NUMBER        PIC S9(18)V USAGE COMP-3.
+           10 H2-OLD-STATUS            PIC X(10).
+           10 H2-NEW-STATUS            PIC X(10).
+           10 H2-CHANGE-TIMESTAMP      PIC X(26).
+           10 H2-OPERATOR-ID           PIC X(10).
