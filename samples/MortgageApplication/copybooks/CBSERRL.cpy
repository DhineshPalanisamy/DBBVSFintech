@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CBSERRL - DCLGEN FOR TABLE CBS_REG_ERROR_LOG
+      *           REJECTED/FAILED REGISTRATION ATTEMPT LOG
+      *           ACCOUNT_NUMBER IS CHAR, NOT DECIMAL, BECAUSE A
+      *           REJECTED INPUT MAY BE BLANK OR ALPHABETIC.
+      *****************************************************************
+           EXEC SQL DECLARE CBS-REG-ERROR-LOG TABLE
+           ( ACCOUNT_NUMBER            CHAR(18) NOT NULL,
+             ERROR_TIMESTAMP           CHAR(26) NOT NULL,
+             OPERATOR_ID               CHAR(10) NOT NULL,
+             ERROR_MESSAGE             CHAR(79) NOT NULL
+           ) END-EXEC.
+       01  DCLCBS-REG-ERROR-LOG.
+           10 H3-ACCOUNT-NUMBER        PIC X(18).
+           10 H3-ERROR-TIMESTAMP       PIC X(26).
+           10 H3-OPERATOR-ID           PIC X(10).
+           10 H3-ERROR-MESSAGE         PIC X(79).
