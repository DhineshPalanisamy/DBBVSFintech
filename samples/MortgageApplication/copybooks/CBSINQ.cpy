@@ -0,0 +1,221 @@
+      *****************************************************************
+      * CBSINQ - SYMBOLIC MAP FOR MAPSET CBSINQ, MAP MAPINQ
+      *          ACCOUNT/CUSTOMER/PRODUCT SEARCH SCREEN (TRANSID ZC67)
+      *          RESULTS LIST HOLDS UP TO 5 MATCHING ACCOUNTS, EACH
+      *          ROW HAS A ONE-CHAR SELECTOR THE TELLER MARKS BEFORE
+      *          PRESSING ENTER TO FALL INTO CGBMSRG PROCESS-PARA.
+      *****************************************************************
+       01  MAPINQI.
+           02  FILLER        PIC X(12).
+           02  CDATEL        PIC S9(4) COMP.
+           02  CDATEF        PIC X.
+           02  FILLER REDEFINES CDATEF.
+               03  CDATEA    PIC X.
+           02  CDATEI        PIC X(8).
+           02  CTIMEL        PIC S9(4) COMP.
+           02  CTIMEF        PIC X.
+           02  FILLER REDEFINES CTIMEF.
+               03  CTIMEA    PIC X.
+           02  CTIMEI        PIC X(8).
+           02  SCUSTL        PIC S9(4) COMP.
+           02  SCUSTF        PIC X.
+           02  FILLER REDEFINES SCUSTF.
+               03  SCUSTA    PIC X.
+           02  SCUSTI        PIC X(10).
+           02  SPRODL        PIC S9(4) COMP.
+           02  SPRODF        PIC X.
+           02  FILLER REDEFINES SPRODF.
+               03  SPRODA    PIC X.
+           02  SPRODI        PIC X(10).
+           02  SEL1L         PIC S9(4) COMP.
+           02  SEL1F         PIC X.
+           02  FILLER REDEFINES SEL1F.
+               03  SEL1A     PIC X.
+           02  SEL1I         PIC X(1).
+           02  ACC1L         PIC S9(4) COMP.
+           02  ACC1F         PIC X.
+           02  FILLER REDEFINES ACC1F.
+               03  ACC1A     PIC X.
+           02  ACC1I         PIC X(18).
+           02  CUS1L         PIC S9(4) COMP.
+           02  CUS1F         PIC X.
+           02  FILLER REDEFINES CUS1F.
+               03  CUS1A     PIC X.
+           02  CUS1I         PIC X(10).
+           02  PRD1L         PIC S9(4) COMP.
+           02  PRD1F         PIC X.
+           02  FILLER REDEFINES PRD1F.
+               03  PRD1A     PIC X.
+           02  PRD1I         PIC X(10).
+           02  NAM1L         PIC S9(4) COMP.
+           02  NAM1F         PIC X.
+           02  FILLER REDEFINES NAM1F.
+               03  NAM1A     PIC X.
+           02  NAM1I         PIC X(20).
+           02  SEL2L         PIC S9(4) COMP.
+           02  SEL2F         PIC X.
+           02  FILLER REDEFINES SEL2F.
+               03  SEL2A     PIC X.
+           02  SEL2I         PIC X(1).
+           02  ACC2L         PIC S9(4) COMP.
+           02  ACC2F         PIC X.
+           02  FILLER REDEFINES ACC2F.
+               03  ACC2A     PIC X.
+           02  ACC2I         PIC X(18).
+           02  CUS2L         PIC S9(4) COMP.
+           02  CUS2F         PIC X.
+           02  FILLER REDEFINES CUS2F.
+               03  CUS2A     PIC X.
+           02  CUS2I         PIC X(10).
+           02  PRD2L         PIC S9(4) COMP.
+           02  PRD2F         PIC X.
+           02  FILLER REDEFINES PRD2F.
+               03  PRD2A     PIC X.
+           02  PRD2I         PIC X(10).
+           02  NAM2L         PIC S9(4) COMP.
+           02  NAM2F         PIC X.
+           02  FILLER REDEFINES NAM2F.
+               03  NAM2A     PIC X.
+           02  NAM2I         PIC X(20).
+           02  SEL3L         PIC S9(4) COMP.
+           02  SEL3F         PIC X.
+           02  FILLER REDEFINES SEL3F.
+               03  SEL3A     PIC X.
+           02  SEL3I         PIC X(1).
+           02  ACC3L         PIC S9(4) COMP.
+           02  ACC3F         PIC X.
+           02  FILLER REDEFINES ACC3F.
+               03  ACC3A     PIC X.
+           02  ACC3I         PIC X(18).
+           02  CUS3L         PIC S9(4) COMP.
+           02  CUS3F         PIC X.
+           02  FILLER REDEFINES CUS3F.
+               03  CUS3A     PIC X.
+           02  CUS3I         PIC X(10).
+           02  PRD3L         PIC S9(4) COMP.
+           02  PRD3F         PIC X.
+           02  FILLER REDEFINES PRD3F.
+               03  PRD3A     PIC X.
+           02  PRD3I         PIC X(10).
+           02  NAM3L         PIC S9(4) COMP.
+           02  NAM3F         PIC X.
+           02  FILLER REDEFINES NAM3F.
+               03  NAM3A     PIC X.
+           02  NAM3I         PIC X(20).
+           02  SEL4L         PIC S9(4) COMP.
+           02  SEL4F         PIC X.
+           02  FILLER REDEFINES SEL4F.
+               03  SEL4A     PIC X.
+           02  SEL4I         PIC X(1).
+           02  ACC4L         PIC S9(4) COMP.
+           02  ACC4F         PIC X.
+           02  FILLER REDEFINES ACC4F.
+               03  ACC4A     PIC X.
+           02  ACC4I         PIC X(18).
+           02  CUS4L         PIC S9(4) COMP.
+           02  CUS4F         PIC X.
+           02  FILLER REDEFINES CUS4F.
+               03  CUS4A     PIC X.
+           02  CUS4I         PIC X(10).
+           02  PRD4L         PIC S9(4) COMP.
+           02  PRD4F         PIC X.
+           02  FILLER REDEFINES PRD4F.
+               03  PRD4A     PIC X.
+           02  PRD4I         PIC X(10).
+           02  NAM4L         PIC S9(4) COMP.
+           02  NAM4F         PIC X.
+           02  FILLER REDEFINES NAM4F.
+               03  NAM4A     PIC X.
+           02  NAM4I         PIC X(20).
+           02  SEL5L         PIC S9(4) COMP.
+           02  SEL5F         PIC X.
+           02  FILLER REDEFINES SEL5F.
+               03  SEL5A     PIC X.
+           02  SEL5I         PIC X(1).
+           02  ACC5L         PIC S9(4) COMP.
+           02  ACC5F         PIC X.
+           02  FILLER REDEFINES ACC5F.
+               03  ACC5A     PIC X.
+           02  ACC5I         PIC X(18).
+           02  CUS5L         PIC S9(4) COMP.
+           02  CUS5F         PIC X.
+           02  FILLER REDEFINES CUS5F.
+               03  CUS5A     PIC X.
+           02  CUS5I         PIC X(10).
+           02  PRD5L         PIC S9(4) COMP.
+           02  PRD5F         PIC X.
+           02  FILLER REDEFINES PRD5F.
+               03  PRD5A     PIC X.
+           02  PRD5I         PIC X(10).
+           02  NAM5L         PIC S9(4) COMP.
+           02  NAM5F         PIC X.
+           02  FILLER REDEFINES NAM5F.
+               03  NAM5A     PIC X.
+           02  NAM5I         PIC X(20).
+           02  MSGL          PIC S9(4) COMP.
+           02  MSGF          PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA      PIC X.
+           02  MSGI          PIC X(79).
+       01  MAPINQO REDEFINES MAPINQI.
+           02  FILLER        PIC X(12).
+           02  FILLER        PIC X(3).
+           02  CDATEO        PIC X(8).
+           02  FILLER        PIC X(3).
+           02  CTIMEO        PIC X(8).
+           02  FILLER        PIC X(3).
+           02  SCUSTO        PIC X(10).
+           02  FILLER        PIC X(3).
+           02  SPRODO        PIC X(10).
+           02  FILLER        PIC X(3).
+           02  SEL1O         PIC X(1).
+           02  FILLER        PIC X(3).
+           02  ACC1O         PIC X(18).
+           02  FILLER        PIC X(3).
+           02  CUS1O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  PRD1O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  NAM1O         PIC X(20).
+           02  FILLER        PIC X(3).
+           02  SEL2O         PIC X(1).
+           02  FILLER        PIC X(3).
+           02  ACC2O         PIC X(18).
+           02  FILLER        PIC X(3).
+           02  CUS2O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  PRD2O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  NAM2O         PIC X(20).
+           02  FILLER        PIC X(3).
+           02  SEL3O         PIC X(1).
+           02  FILLER        PIC X(3).
+           02  ACC3O         PIC X(18).
+           02  FILLER        PIC X(3).
+           02  CUS3O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  PRD3O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  NAM3O         PIC X(20).
+           02  FILLER        PIC X(3).
+           02  SEL4O         PIC X(1).
+           02  FILLER        PIC X(3).
+           02  ACC4O         PIC X(18).
+           02  FILLER        PIC X(3).
+           02  CUS4O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  PRD4O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  NAM4O         PIC X(20).
+           02  FILLER        PIC X(3).
+           02  SEL5O         PIC X(1).
+           02  FILLER        PIC X(3).
+           02  ACC5O         PIC X(18).
+           02  FILLER        PIC X(3).
+           02  CUS5O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  PRD5O         PIC X(10).
+           02  FILLER        PIC X(3).
+           02  NAM5O         PIC X(20).
+           02  FILLER        PIC X(3).
+           02  MSGO          PIC X(79).
