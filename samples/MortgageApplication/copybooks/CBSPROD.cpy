@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CBSPROD - DCLGEN FOR TABLE CBS_PRODUCT_MSTR
+      *           PRODUCT CODE/DESCRIPTION/TERMS REFERENCE DATA SHOWN
+      *           ALONGSIDE THE ACCOUNT ON THE REGISTRATION SCREEN.
+      *****************************************************************
+           EXEC SQL DECLARE CBS-PRODUCT-MSTR TABLE
+           ( PRODUCT_CODE              CHAR(10) NOT NULL,
+             PRODUCT_DESC              CHAR(30) NOT NULL,
+             INTEREST_RATE             DECIMAL(5, 2) NOT NULL,
+             MIN_BALANCE               DECIMAL(13, 2) NOT NULL
+           ) END-EXEC.
+       01  DCLCBS-PRODUCT-MSTR.
+           10 H4-PRODUCT-CODE          PIC X(10).
+           10 H4-PRODUCT-DESC          PIC X(30).
+           10 H4-INTEREST-RATE         PIC S9(3)V99 USAGE COMP-3.
+           10 H4-MIN-BALANCE           PIC S9(11)V99 USAGE COMP-3.
