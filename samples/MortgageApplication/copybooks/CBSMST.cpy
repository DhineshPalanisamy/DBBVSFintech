@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CBSMST - DCLGEN FOR TABLE CBS_ACCT_MSTR_DTL
+      *****************************************************************
+           EXEC SQL DECLARE CBS-ACCT-MSTR-DTL TABLE
+           ( ACCOUNT_NUMBER            DECIMAL(18, 0) NOT NULL,
+             ACCOUNT_NAME              CHAR(50) NOT NULL,
+             ACCOUNT_STATUS            CHAR(10) NOT NULL,
+             CUSTOMER_ID               CHAR(10) NOT NULL,
+             PRODUCT_CODE              CHAR(10) NOT NULL,
+             UPD_USERID                CHAR(10) NOT NULL,
+             UPD_TIMESTAMP             CHAR(26) NOT NULL
+           ) END-EXEC.
+       01  DCLCBS-ACCT-MSTR-DTL.
+           10 H1-ACCOUNT-NUMBER        PIC S9(18)V USAGE COMP-3.
+           10 H1-ACCOUNT-NAME          PIC X(50).
+           10 H1-ACCOUNT-STATUS        PIC X(10).
+           10 H1-CUSTOMER-ID           PIC X(10).
+           10 H1-PRODUCT-CODE          PIC X(10).
+           10 H1-UPD-USERID            PIC X(10).
+           10 H1-UPD-TIMESTAMP         PIC X(26).
