@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGBMSRI.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+	          COPY DFHAID.
+	          COPY CBSINQ.
+	      01 WS-COMMAREA.
+	          05 WS-CA-FUNCTION   PIC X(4).
+	          05 WS-CA-ROW-COUNT  PIC 9(1).
+	          05 WS-CA-ROW-ACCTS.
+	             10 WS-CA-ROW-ACCT OCCURS 5 TIMES PIC X(18).
+      *    PAGING STATE CARRIED ACROSS THE PSEUDOCONVERSATION SO PF8
+      *    CAN RE-RUN THE SAME SEARCH PICKING UP AFTER THE LAST
+      *    ACCOUNT NUMBER SHOWN, RATHER THAN JUST WIDENING THE 5-ROW
+      *    WINDOW.
+	          05 WS-CA-SEARCH-TYPE   PIC X(1).
+	          05 WS-CA-SEARCH-KEY    PIC X(10).
+	          05 WS-CA-LAST-ACCT-NO  PIC S9(18)V USAGE COMP-3.
+	          05 WS-CA-MORE-SW       PIC X(1).
+        01 WS-ROW-IDX        PIC 9(1).
+        01 WS-ROW-COUNT       PIC 9(1).
+        01 WS-MORE-ROWS-SW    PIC X VALUE 'N'.
+        01 WS-SELECTED-ACCT   PIC X(18).
+        01 WS-MSG             PIC X(79).
+        01 WS-XCTL-COMMAREA.
+           05 WS-XC-FUNCTION  PIC X(4).
+           05 WS-XC-ACCT-NO   PIC X(18).
+           05 FILLER          PIC X(78).
+        77 WS-ABS-DATE    PIC S9(10) COMP-3.
+        01 WS-DATE.
+           05 WS-MONTH   PIC 99.
+           05 FILLER     PIC X(01).
+           05 WS-DAY     PIC 99.
+           05 FILLER     PIC X(01).
+           05 WS-YEAR    PIC 99.
+        01 WS-TIME.
+           05 WS-HOUR    PIC 99.
+           05 FILLER     PIC X(01).
+           05 WS-MIN     PIC 99.
+           05 FILLER     PIC X(01).
+           05 WS-SEC     PIC 99.
+           EXEC SQL
+           INCLUDE CBSMST
+           END-EXEC.
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+       LINKAGE SECTION.
+        01 DFHCOMMAREA PIC X(117).
+	      PROCEDURE DIVISION.
+	      MAIN-PARA.
+	           PERFORM EIB-PARA THRU EIB-EXIT.
+	           STOP RUN.
+	      EIB-PARA.
+	          IF EIBCALEN = 0
+		            PERFORM INIT-PARA THRU INIT-EXIT
+           ELSE
+             MOVE DFHCOMMAREA TO WS-COMMAREA
+             EVALUATE WS-CA-FUNCTION
+             WHEN 'CINQ'
+                PERFORM KEY-VALID THRU KEY-VALID-EXIT
+             WHEN OTHER
+                MOVE LOW-VALUES TO MAPINQO
+                MOVE 'EXIT' TO MSGO
+             END-EVALUATE
+           END-IF.
+       EIB-EXIT.
+           EXIT.
+       INIT-PARA.
+           MOVE LOW-VALUES TO MAPINQO
+           PERFORM DATE-TIME THRU DATE-TIME-EXIT
+           MOVE WS-DATE TO CDATEO
+           MOVE WS-TIME TO CTIMEO
+           MOVE 'ENTER CUSTOMER ID OR PRODUCT CODE TO SEARCH' TO MSGO
+           PERFORM SEND-MAP THRU SEND-MAP-EXIT
+           MOVE SPACES TO WS-COMMAREA
+           MOVE 'CINQ' TO WS-CA-FUNCTION
+           PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
+       INIT-EXIT.
+           EXIT.
+       DATE-TIME.
+             EXEC CICS ASKTIME ABSTIME(WS-ABS-DATE)
+             END-EXEC.
+             EXEC CICS FORMATTIME ABSTIME(WS-ABS-DATE)
+             DDMMYY(WS-DATE)
+             DATESEP('-')
+             TIME(WS-TIME)
+             TIMESEP(':')
+             END-EXEC.
+       DATE-TIME-EXIT.
+             EXIT.
+       SEND-MAP.
+             EXEC CICS
+             SEND MAP('MAPINQ') MAPSET('CBSINQ')
+             FROM(MAPINQO)
+             ERASE
+             END-EXEC.
+       SEND-MAP-EXIT.
+             EXIT.
+       RETURN-CICS.
+             EXEC CICS
+             RETURN TRANSID('ZC67')
+             COMMAREA(WS-COMMAREA)
+             END-EXEC.
+       RETURN-CICS-EXIT.
+             EXIT.
+       KEY-VALID.
+             EVALUATE EIBAID
+             WHEN DFHENTER
+               MOVE LOW-VALUES TO MAPINQO
+               PERFORM RECEIVE-PARA THRU RECEIVE-PARA-EXIT
+               IF SEL1I NOT = SPACES AND SEL1I NOT = LOW-VALUES
+                  OR SEL2I NOT = SPACES AND SEL2I NOT = LOW-VALUES
+                  OR SEL3I NOT = SPACES AND SEL3I NOT = LOW-VALUES
+                  OR SEL4I NOT = SPACES AND SEL4I NOT = LOW-VALUES
+                  OR SEL5I NOT = SPACES AND SEL5I NOT = LOW-VALUES
+                  PERFORM SELECT-ROW-PARA THRU SELECT-ROW-PARA-EXIT
+               ELSE
+                  PERFORM SEARCH-PARA THRU SEARCH-PARA-EXIT
+                  PERFORM DATE-TIME THRU DATE-TIME-EXIT
+                  MOVE WS-DATE TO CDATEO
+                  MOVE WS-TIME TO CTIMEO
+                  PERFORM SEND-MAP THRU SEND-MAP-EXIT
+                  PERFORM RETURN-CICS THRU RETURN-CICS-EXIT
+               END-IF
+             WHEN DFHPF8
+               MOVE LOW-VALUES TO MAPINQO
+               IF WS-CA-MORE-SW = 'Y'
+                  PERFORM PAGE-FORWARD-PARA THRU PAGE-FORWARD-PARA-EXIT
+               ELSE
+                  MOVE 'NO MORE MATCHES' TO MSGO
+               END-IF
+               PERFORM DATE-TIME THRU DATE-TIME-EXIT
+               MOVE WS-DATE TO CDATEO
+               MOVE WS-TIME TO CTIMEO
+               PERFORM SEND-MAP THRU SEND-MAP-EXIT
+               PERFORM RETURN-CICS THRU RETURN-CICS-EXIT
+             WHEN DFHPF3
+               EXEC CICS
+                    SEND CONTROL FREEKB ERASE
+               END-EXEC
+               EXEC CICS
+                    RETURN
+               END-EXEC
+             WHEN OTHER
+                MOVE LOW-VALUES TO MAPINQO
+                MOVE 'INVALID OPTION' TO MSGO
+                PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+             END-EVALUATE.
+       KEY-VALID-EXIT.
+             EXIT.
+       RECEIVE-PARA.
+             EXEC CICS
+             RECEIVE MAP('MAPINQ') MAPSET('CBSINQ')
+             INTO (MAPINQI)
+             END-EXEC.
+       RECEIVE-PARA-EXIT.
+             EXIT.
+       SEND-ERROR-MSG.
+             PERFORM DATE-TIME THRU DATE-TIME-EXIT
+             MOVE WS-DATE TO CDATEO
+             MOVE WS-TIME TO CTIMEO
+             PERFORM SEND-MAP THRU SEND-MAP-EXIT
+             PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
+       SEND-ERROR-EXIT.
+            EXIT.
+       SEARCH-PARA.
+            MOVE ZERO TO WS-ROW-COUNT
+            MOVE ZERO TO WS-CA-LAST-ACCT-NO
+            MOVE LOW-VALUES TO MAPINQO
+            IF SCUSTI NOT = SPACES AND SCUSTI NOT = LOW-VALUES
+               MOVE 'C' TO WS-CA-SEARCH-TYPE
+               MOVE SCUSTI TO WS-CA-SEARCH-KEY
+               MOVE SCUSTI TO H1-CUSTOMER-ID
+               PERFORM SEARCH-BY-CUSTOMER THRU SEARCH-BY-CUSTOMER-EXIT
+            ELSE
+               IF SPRODI NOT = SPACES AND SPRODI NOT = LOW-VALUES
+                  MOVE 'P' TO WS-CA-SEARCH-TYPE
+                  MOVE SPRODI TO WS-CA-SEARCH-KEY
+                  MOVE SPRODI TO H1-PRODUCT-CODE
+                  PERFORM SEARCH-BY-PRODUCT THRU SEARCH-BY-PRODUCT-EXIT
+               ELSE
+                  MOVE 'ENTER CUSTOMER ID OR PRODUCT CODE TO SEARCH'
+                       TO MSGO
+               END-IF
+            END-IF
+            PERFORM BUILD-SEARCH-MSG THRU BUILD-SEARCH-MSG-EXIT
+            MOVE WS-ROW-COUNT TO WS-CA-ROW-COUNT.
+       SEARCH-PARA-EXIT.
+            EXIT.
+      *    RE-RUNS THE SAME SEARCH CRITERIA STORED IN THE COMMAREA,
+      *    PICKING UP AFTER WS-CA-LAST-ACCT-NO (THE LAST ACCOUNT
+      *    NUMBER SHOWN ON THE PRIOR PAGE) INSTEAD OF RESETTING IT -
+      *    THIS IS WHAT TURNS PF8 INTO "NEXT PAGE" RATHER THAN
+      *    RE-SHOWING THE SAME FIRST 5 ROWS.
+       PAGE-FORWARD-PARA.
+            MOVE ZERO TO WS-ROW-COUNT
+            EVALUATE WS-CA-SEARCH-TYPE
+               WHEN 'C'
+                  MOVE WS-CA-SEARCH-KEY(1:10) TO H1-CUSTOMER-ID
+                  PERFORM SEARCH-BY-CUSTOMER THRU
+                          SEARCH-BY-CUSTOMER-EXIT
+               WHEN 'P'
+                  MOVE WS-CA-SEARCH-KEY(1:10) TO H1-PRODUCT-CODE
+                  PERFORM SEARCH-BY-PRODUCT THRU
+                          SEARCH-BY-PRODUCT-EXIT
+               WHEN OTHER
+                  MOVE 'NO ACTIVE SEARCH - RE-ENTER CRITERIA' TO MSGO
+            END-EVALUATE
+            PERFORM BUILD-SEARCH-MSG THRU BUILD-SEARCH-MSG-EXIT
+            MOVE WS-ROW-COUNT TO WS-CA-ROW-COUNT.
+       PAGE-FORWARD-PARA-EXIT.
+            EXIT.
+       BUILD-SEARCH-MSG.
+            MOVE 'N' TO WS-CA-MORE-SW
+            IF WS-ROW-COUNT = 0 AND MSGO = LOW-VALUES
+               MOVE 'NO MATCHING ACCOUNTS FOUND' TO MSGO
+            END-IF
+            IF WS-ROW-COUNT = 5 AND WS-MORE-ROWS-SW = 'Y'
+               MOVE 'MORE MATCHES EXIST - PRESS PF8 FOR NEXT PAGE'
+                    TO MSGO
+               MOVE 'Y' TO WS-CA-MORE-SW
+            END-IF.
+       BUILD-SEARCH-MSG-EXIT.
+            EXIT.
+      *    ACCOUNT_NUMBER > :WS-CA-LAST-ACCT-NO IS THE KEYSET-PAGING
+      *    PREDICATE - SEARCH-PARA ZEROES IT FOR A FRESH SEARCH (ZERO
+      *    SORTS BELOW EVERY REAL ACCOUNT NUMBER) AND
+      *    FETCH-CUST-ROWS-PARA ADVANCES IT TO THE LAST ROW SHOWN SO
+      *    PAGE-FORWARD-PARA'S RE-OPEN OF THIS SAME CURSOR PICKS UP
+      *    WHERE THE PRIOR PAGE LEFT OFF.
+       SEARCH-BY-CUSTOMER.
+            EXEC SQL
+                 DECLARE CUST-CURSOR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_NAME,
+                        CUSTOMER_ID, PRODUCT_CODE
+                 FROM CBS_ACCT_MSTR_DTL
+                 WHERE CUSTOMER_ID = :H1-CUSTOMER-ID
+                   AND ACCOUNT_NUMBER > :WS-CA-LAST-ACCT-NO
+                 ORDER BY ACCOUNT_NUMBER
+            END-EXEC
+            EXEC SQL OPEN CUST-CURSOR END-EXEC
+            PERFORM FETCH-CUST-ROWS-PARA THRU FETCH-CUST-ROWS-PARA-EXIT
+            EXEC SQL CLOSE CUST-CURSOR END-EXEC.
+       SEARCH-BY-CUSTOMER-EXIT.
+            EXIT.
+       SEARCH-BY-PRODUCT.
+            EXEC SQL
+                 DECLARE PROD-CURSOR CURSOR FOR
+                 SELECT ACCOUNT_NUMBER, ACCOUNT_NAME,
+                        CUSTOMER_ID, PRODUCT_CODE
+                 FROM CBS_ACCT_MSTR_DTL
+                 WHERE PRODUCT_CODE = :H1-PRODUCT-CODE
+                   AND ACCOUNT_NUMBER > :WS-CA-LAST-ACCT-NO
+                 ORDER BY ACCOUNT_NUMBER
+            END-EXEC
+            EXEC SQL OPEN PROD-CURSOR END-EXEC
+            PERFORM FETCH-PROD-ROWS-PARA THRU FETCH-PROD-ROWS-PARA-EXIT
+            EXEC SQL CLOSE PROD-CURSOR END-EXEC.
+       SEARCH-BY-PRODUCT-EXIT.
+            EXIT.
+       FETCH-CUST-ROWS-PARA.
+            MOVE ZERO TO WS-ROW-COUNT
+            MOVE 'N' TO WS-MORE-ROWS-SW
+            PERFORM UNTIL WS-ROW-COUNT = 5 OR SQLCODE NOT = 0
+               EXEC SQL
+                    FETCH CUST-CURSOR
+                    INTO :H1-ACCOUNT-NUMBER, :H1-ACCOUNT-NAME,
+                         :H1-CUSTOMER-ID, :H1-PRODUCT-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                  ADD 1 TO WS-ROW-COUNT
+                  MOVE H1-ACCOUNT-NUMBER TO WS-CA-LAST-ACCT-NO
+                  PERFORM LOAD-ROW-PARA THRU LOAD-ROW-PARA-EXIT
+               END-IF
+            END-PERFORM
+            IF SQLCODE < 0
+               DISPLAY 'SEARCH SQL ERROR' SQLCODE
+               MOVE 'SEARCH SQL ERROR - PLEASE RETRY' TO MSGO
+            END-IF
+            IF WS-ROW-COUNT = 5
+               DISPLAY 'CHECKING FOR ADDITIONAL MATCHES'
+               EXEC SQL
+                    FETCH CUST-CURSOR
+                    INTO :H1-ACCOUNT-NUMBER, :H1-ACCOUNT-NAME,
+                         :H1-CUSTOMER-ID, :H1-PRODUCT-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                  MOVE 'Y' TO WS-MORE-ROWS-SW
+               END-IF
+            END-IF.
+       FETCH-CUST-ROWS-PARA-EXIT.
+            EXIT.
+       FETCH-PROD-ROWS-PARA.
+            MOVE ZERO TO WS-ROW-COUNT
+            MOVE 'N' TO WS-MORE-ROWS-SW
+            PERFORM UNTIL WS-ROW-COUNT = 5 OR SQLCODE NOT = 0
+               EXEC SQL
+                    FETCH PROD-CURSOR
+                    INTO :H1-ACCOUNT-NUMBER, :H1-ACCOUNT-NAME,
+                         :H1-CUSTOMER-ID, :H1-PRODUCT-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                  ADD 1 TO WS-ROW-COUNT
+                  MOVE H1-ACCOUNT-NUMBER TO WS-CA-LAST-ACCT-NO
+                  PERFORM LOAD-ROW-PARA THRU LOAD-ROW-PARA-EXIT
+               END-IF
+            END-PERFORM
+            IF SQLCODE < 0
+               DISPLAY 'SEARCH SQL ERROR' SQLCODE
+               MOVE 'SEARCH SQL ERROR - PLEASE RETRY' TO MSGO
+            END-IF
+            IF WS-ROW-COUNT = 5
+               DISPLAY 'CHECKING FOR ADDITIONAL MATCHES'
+               EXEC SQL
+                    FETCH PROD-CURSOR
+                    INTO :H1-ACCOUNT-NUMBER, :H1-ACCOUNT-NAME,
+                         :H1-CUSTOMER-ID, :H1-PRODUCT-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                  MOVE 'Y' TO WS-MORE-ROWS-SW
+               END-IF
+            END-IF.
+       FETCH-PROD-ROWS-PARA-EXIT.
+            EXIT.
+       LOAD-ROW-PARA.
+            MOVE H1-ACCOUNT-NUMBER TO WS-SELECTED-ACCT
+            EVALUATE WS-ROW-COUNT
+               WHEN 1
+                  MOVE WS-SELECTED-ACCT TO ACC1O WS-CA-ROW-ACCT(1)
+                  MOVE H1-CUSTOMER-ID TO CUS1O
+                  MOVE H1-PRODUCT-CODE TO PRD1O
+                  MOVE H1-ACCOUNT-NAME(1:20) TO NAM1O
+               WHEN 2
+                  MOVE WS-SELECTED-ACCT TO ACC2O WS-CA-ROW-ACCT(2)
+                  MOVE H1-CUSTOMER-ID TO CUS2O
+                  MOVE H1-PRODUCT-CODE TO PRD2O
+                  MOVE H1-ACCOUNT-NAME(1:20) TO NAM2O
+               WHEN 3
+                  MOVE WS-SELECTED-ACCT TO ACC3O WS-CA-ROW-ACCT(3)
+                  MOVE H1-CUSTOMER-ID TO CUS3O
+                  MOVE H1-PRODUCT-CODE TO PRD3O
+                  MOVE H1-ACCOUNT-NAME(1:20) TO NAM3O
+               WHEN 4
+                  MOVE WS-SELECTED-ACCT TO ACC4O WS-CA-ROW-ACCT(4)
+                  MOVE H1-CUSTOMER-ID TO CUS4O
+                  MOVE H1-PRODUCT-CODE TO PRD4O
+                  MOVE H1-ACCOUNT-NAME(1:20) TO NAM4O
+               WHEN 5
+                  MOVE WS-SELECTED-ACCT TO ACC5O WS-CA-ROW-ACCT(5)
+                  MOVE H1-CUSTOMER-ID TO CUS5O
+                  MOVE H1-PRODUCT-CODE TO PRD5O
+                  MOVE H1-ACCOUNT-NAME(1:20) TO NAM5O
+            END-EVALUATE.
+       LOAD-ROW-PARA-EXIT.
+            EXIT.
+       SELECT-ROW-PARA.
+            MOVE ZERO TO WS-ROW-IDX
+            IF SEL1I NOT = SPACES AND SEL1I NOT = LOW-VALUES
+               MOVE 1 TO WS-ROW-IDX
+            ELSE
+               IF SEL2I NOT = SPACES AND SEL2I NOT = LOW-VALUES
+                  MOVE 2 TO WS-ROW-IDX
+               ELSE
+                  IF SEL3I NOT = SPACES AND SEL3I NOT = LOW-VALUES
+                     MOVE 3 TO WS-ROW-IDX
+                  ELSE
+                     IF SEL4I NOT = SPACES AND SEL4I NOT = LOW-VALUES
+                        MOVE 4 TO WS-ROW-IDX
+                     ELSE
+                        MOVE 5 TO WS-ROW-IDX
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+            IF WS-ROW-IDX > WS-CA-ROW-COUNT
+               MOVE LOW-VALUES TO MAPINQO
+               MOVE 'INVALID SELECTION - RE-SEARCH AND RETRY' TO MSGO
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+            ELSE
+               MOVE WS-CA-ROW-ACCT(WS-ROW-IDX) TO WS-SELECTED-ACCT
+               PERFORM XCTL-TO-REGISTRATION THRU
+                       XCTL-TO-REGISTRATION-EXIT
+            END-IF.
+       SELECT-ROW-PARA-EXIT.
+            EXIT.
+       XCTL-TO-REGISTRATION.
+            MOVE SPACES TO WS-XCTL-COMMAREA
+            MOVE 'CACT' TO WS-XC-FUNCTION
+            MOVE WS-SELECTED-ACCT TO WS-XC-ACCT-NO
+            EXEC CICS XCTL PROGRAM('CGBMSRG')
+                 COMMAREA(WS-XCTL-COMMAREA)
+            END-EXEC.
+       XCTL-TO-REGISTRATION-EXIT.
+            EXIT.
