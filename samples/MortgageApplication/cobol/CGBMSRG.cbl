@@ -5,7 +5,10 @@
        WORKING-STORAGE SECTION.
 	          COPY DFHAID.
 	          COPY CBSMAP.
-	      01 WS-COMMAREA PIC X(100).
+	      01 WS-COMMAREA.
+	          05 WS-CA-FUNCTION  PIC X(4).
+	          05 WS-CA-ACCT-NO   PIC X(18).
+	          05 FILLER          PIC X(78).
         01 WS-ACCOUNT-NO-T PIC S9(18).
         01 WS-ACCOUNT-NAME PIC X(50).
         01 WS-PRINT PIC X(21) VALUE 'IS ALREADY REGISTERED'.
@@ -14,6 +17,27 @@
         01 WS-ACCOUNT-STATUS  PIC X(10).
         01 WS-MESSAGE PIC X(100).
         01 WS-MESSAGE1 PIC X(100).
+        01 WS-OLD-STATUS      PIC X(10).
+        01 WS-NEW-STATUS      PIC X(10).
+        01 WS-OPERATOR-ID     PIC X(10).
+        01 WS-AUDIT-TIMESTAMP PIC X(26).
+        01 WS-CD-VALID-SW     PIC X VALUE 'Y'.
+        01 WS-CD-SUM          PIC 9(5).
+        01 WS-CD-IDX          PIC 9(2).
+        01 WS-CD-WEIGHT       PIC 9(1).
+        01 WS-CD-DIGIT        PIC 9(1).
+        01 WS-CD-REMAINDER    PIC 9(2).
+        01 WS-CD-COMPUTED     PIC 9(1).
+        01 WS-CD-CHECK-DIGIT  PIC 9(1).
+        01 WS-PRODUCT-DISPLAY PIC X(40).
+        01 WS-RATE-DISPLAY    PIC ZZ9.99.
+        01 WS-ACTIVATION-EVENT.
+           05 WS-AE-ACCOUNT-NUMBER  PIC X(18).
+           05 WS-AE-CUSTOMER-ID     PIC X(10).
+           05 WS-AE-PRODUCT-CODE    PIC X(10).
+           05 WS-AE-TIMESTAMP       PIC X(26).
+        01 WS-AE-LENGTH       PIC S9(4) COMP VALUE +64.
+        01 WS-RESP            PIC S9(8) COMP.
         77 WS-ABS-DATE    PIC S9(10) COMP-3.
         01 WS-DATE.
            05 WS-MONTH   PIC 99.
@@ -31,6 +55,15 @@
            INCLUDE CBSMST
            END-EXEC.
            EXEC SQL
+           INCLUDE CBSHIST
+           END-EXEC.
+           EXEC SQL
+           INCLUDE CBSERRL
+           END-EXEC.
+           EXEC SQL
+           INCLUDE CBSPROD
+           END-EXEC.
+           EXEC SQL
            INCLUDE SQLCA
            END-EXEC.
        LINKAGE SECTION.
@@ -45,9 +78,11 @@
 		            PERFORM INIT-PARA THRU INIT-EXIT
            ELSE
              MOVE DFHCOMMAREA TO WS-COMMAREA
-             EVALUATE WS-COMMAREA
+             EVALUATE WS-CA-FUNCTION
              WHEN 'CREG'
                 PERFORM KEY-VALID THRU KEY-VALID-EXIT
+             WHEN 'CACT'
+                PERFORM DIRECT-ACCT-PARA THRU DIRECT-ACCT-PARA-EXIT
              WHEN OTHER
                 MOVE LOW-VALUES TO MAPPGMO
                 MOVE 'EXIT' TO MSGO
@@ -61,7 +96,8 @@
            MOVE WS-DATE TO CDATEO
            MOVE WS-TIME TO CTIMEO
            PERFORM SEND-MAP THRU SEND-MAP-EXIT
-           MOVE 'CREG' TO WS-COMMAREA
+           MOVE SPACES TO WS-COMMAREA
+           MOVE 'CREG' TO WS-CA-FUNCTION
            PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
        INIT-EXIT.
            EXIT.
@@ -76,6 +112,16 @@
              END-EXEC.
        DATE-TIME-EXIT.
              EXIT.
+       BUILD-AUDIT-TIMESTAMP.
+             EXEC CICS ASKTIME ABSTIME(WS-ABS-DATE)
+             END-EXEC.
+             EXEC CICS FORMATTIME ABSTIME(WS-ABS-DATE)
+             YYYYMMDD(WS-AUDIT-TIMESTAMP(1:8))
+             TIME(WS-AUDIT-TIMESTAMP(9:6))
+             END-EXEC.
+             MOVE SPACES TO WS-AUDIT-TIMESTAMP(15:12).
+       BUILD-AUDIT-TIMESTAMP-EXIT.
+             EXIT.
        SEND-MAP.
              EXEC CICS
              SEND MAP('MAPPGM') MAPSET('CBSMAP')
@@ -95,6 +141,7 @@
        RETURN-CICS-EXIT.
              EXIT.
        KEY-VALID.
+             MOVE EIBUSERID TO WS-OPERATOR-ID
              EVALUATE EIBAID
              WHEN DFHENTER
                MOVE LOW-VALUES TO MAPPGMO
@@ -120,6 +167,20 @@
              END-EVALUATE.
        KEY-VALID-EXIT.
              EXIT.
+       DIRECT-ACCT-PARA.
+             MOVE EIBUSERID TO WS-OPERATOR-ID
+             MOVE LOW-VALUES TO MAPPGMO
+             MOVE WS-CA-ACCT-NO TO ACCTI
+             PERFORM VALIDATION-PARA THRU VALIDATION-EXIT
+             PERFORM PROCESS-PARA THRU PROCESS-PARA-EXIT
+             PERFORM DATE-TIME THRU DATE-TIME-EXIT
+             MOVE WS-DATE TO CDATEO
+             MOVE WS-TIME TO CTIMEO
+             PERFORM SEND-MAP THRU SEND-MAP-EXIT
+             MOVE 'CREG' TO WS-CA-FUNCTION
+             PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
+       DIRECT-ACCT-PARA-EXIT.
+             EXIT.
        RECEIVE-PARA.
              EXEC CICS
              RECEIVE MAP('MAPPGM') MAPSET('CBSMAP')
@@ -128,6 +189,7 @@
        RECEIVE-PARA-EXIT.
              EXIT.
        SEND-ERROR-MSG.
+             PERFORM WRITE-ERROR-LOG THRU WRITE-ERROR-LOG-EXIT
              PERFORM DATE-TIME THRU DATE-TIME-EXIT
              MOVE WS-DATE TO CDATEO
              MOVE WS-TIME TO CTIMEO
@@ -135,6 +197,24 @@
              PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
        SEND-ERROR-EXIT.
             EXIT.
+       WRITE-ERROR-LOG.
+             PERFORM BUILD-AUDIT-TIMESTAMP THRU
+                     BUILD-AUDIT-TIMESTAMP-EXIT
+             MOVE ACCTI TO H3-ACCOUNT-NUMBER
+             MOVE WS-AUDIT-TIMESTAMP TO H3-ERROR-TIMESTAMP
+             MOVE WS-OPERATOR-ID TO H3-OPERATOR-ID
+             MOVE MSGO TO H3-ERROR-MESSAGE
+             EXEC SQL
+             INSERT INTO CBS_REG_ERROR_LOG
+               (ACCOUNT_NUMBER, ERROR_TIMESTAMP, OPERATOR_ID,
+                ERROR_MESSAGE)
+             VALUES
+               (:H3-ACCOUNT-NUMBER, :H3-ERROR-TIMESTAMP,
+                :H3-OPERATOR-ID, :H3-ERROR-MESSAGE)
+             END-EXEC
+             DISPLAY 'ERROR LOG SQLCODE:' SQLCODE.
+       WRITE-ERROR-LOG-EXIT.
+            EXIT.
        VALIDATION-PARA.
 	            PERFORM ACCT-NUMER.
 	      VALIDATION-EXIT.
@@ -151,6 +231,43 @@
              MOVE 'ACCOUNT SHOULD NOT BE ALPHABETIC' TO MSGO
              PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
             END-IF.
+            PERFORM CHECK-DIGIT-PARA THRU CHECK-DIGIT-PARA-EXIT
+            IF WS-CD-VALID-SW NOT = 'Y'
+             MOVE LOW-VALUES TO MAPPGMO
+             MOVE 'CHECK ACCOUNT NUMBER AND RE-ENTER' TO MSGO
+             PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+            END-IF.
+            EXIT.
+      *    MODULUS-11 CHECK DIGIT ON THE 18-DIGIT ACCOUNT NUMBER -
+      *    LAST DIGIT IS THE CHECK DIGIT, WEIGHTED SUM OF THE FIRST
+      *    17 CYCLES WEIGHTS 2 THRU 7. CATCHES MISTYPED-BUT-WELL-
+      *    FORMED ACCOUNT NUMBERS BEFORE THE DATABASE LOOKUP.
+       CHECK-DIGIT-PARA.
+            MOVE 'Y' TO WS-CD-VALID-SW
+            MOVE ZERO TO WS-CD-SUM
+            IF ACCTI IS NUMERIC
+             PERFORM VARYING WS-CD-IDX FROM 1 BY 1
+                     UNTIL WS-CD-IDX > 17
+                COMPUTE WS-CD-WEIGHT =
+                   FUNCTION MOD((WS-CD-IDX - 1), 6) + 2
+                MOVE ACCTI(WS-CD-IDX:1) TO WS-CD-DIGIT
+                COMPUTE WS-CD-SUM = WS-CD-SUM +
+                   (WS-CD-DIGIT * WS-CD-WEIGHT)
+             END-PERFORM
+             COMPUTE WS-CD-REMAINDER = FUNCTION MOD(WS-CD-SUM, 11)
+             IF WS-CD-REMAINDER > 1
+                COMPUTE WS-CD-COMPUTED = 11 - WS-CD-REMAINDER
+             ELSE
+                MOVE ZERO TO WS-CD-COMPUTED
+             END-IF
+             MOVE ACCTI(18:1) TO WS-CD-CHECK-DIGIT
+             IF WS-CD-COMPUTED NOT = WS-CD-CHECK-DIGIT
+                MOVE 'N' TO WS-CD-VALID-SW
+             END-IF
+            ELSE
+             MOVE 'N' TO WS-CD-VALID-SW
+            END-IF.
+       CHECK-DIGIT-PARA-EXIT.
             EXIT.
        PROCESS-PARA.
 	            MOVE ACCTI TO WS-ACCOUNT-NO-T.
@@ -191,21 +308,49 @@
              MOVE H1-ACCOUNT-NAME TO NAMEO
       *      COMPUTE IDO = H1-CUSTOMER-ID
              MOVE H1-CUSTOMER-ID TO IDO
-      *      PERFORM ACCT-STATUS THRU ACCT-STATUS-EXIT
+             PERFORM LOOKUP-PRODUCT-PARA THRU LOOKUP-PRODUCT-PARA-EXIT
+             MOVE WS-PRODUCT-DISPLAY TO PRODO
+             PERFORM ACCT-STATUS THRU ACCT-STATUS-EXIT
              DISPLAY 'MESSAGES:'
             WHEN 100
+             MOVE LOW-VALUES TO MAPPGMO
              MOVE "ACCOUNT DOES NOT EXITS" TO MSGO
              DISPLAY "MESSAGES:" WS-MESSAGE
-      *      EXEC CICS RETURN END-EXEC
+             PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
             WHEN OTHER
              DISPLAY "SQLCODE1:" SQLCODE
+             MOVE LOW-VALUES TO MAPPGMO
              MOVE "SQL ERROR" TO MSGO
              DISPLAY "MESSAGES:" MSGO
-      *      EXEC CICS RETURN END-EXEC
+             PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
            END-EVALUATE.
         PROCESS-PARA-EXIT.
            EXIT.
+        LOOKUP-PRODUCT-PARA.
+           MOVE SPACES TO WS-PRODUCT-DISPLAY
+           EXEC SQL
+           SELECT * INTO :DCLCBS-PRODUCT-MSTR
+           FROM CBS_PRODUCT_MSTR
+           WHERE PRODUCT_CODE=:H1-PRODUCT-CODE
+           END-EXEC
+           DISPLAY 'PRODUCT LOOKUP SQLCODE:' SQLCODE
+           IF SQLCODE = 0
+              MOVE H4-INTEREST-RATE TO WS-RATE-DISPLAY
+              STRING FUNCTION TRIM(H4-PRODUCT-DESC) DELIMITED BY SIZE
+                     ' ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RATE-DISPLAY) DELIMITED BY SIZE
+                     '%' DELIMITED BY SIZE
+                INTO WS-PRODUCT-DISPLAY
+           ELSE
+              MOVE 'PRODUCT DETAILS NOT AVAILABLE' TO WS-PRODUCT-DISPLAY
+           END-IF.
+        LOOKUP-PRODUCT-PARA-EXIT.
+           EXIT.
         ACCT-STATUS.
+      *    LOCKING READ - HOLDS THE ROW UNTIL REG-ACCT-STATS EITHER
+      *    UPDATES IT OR THE UNIT OF WORK ENDS, SO A SECOND TELLER
+      *    CANNOT READ THE SAME INACTIVE ROW WHILE THIS ONE IS STILL
+      *    DECIDING WHETHER TO REGISTER IT.
            EXEC SQL
            SELECT
            ACCOUNT_STATUS
@@ -213,6 +358,7 @@
            :H1-ACCOUNT-STATUS
            FROM CBS_ACCT_MSTR_DTL
            WHERE ACCOUNT_NUMBER=:H1-ACCOUNT-NUMBER
+           FOR UPDATE OF ACCOUNT_STATUS
            END-EXEC.
            EVALUATE SQLCODE
             WHEN 0
@@ -226,41 +372,120 @@
             WHEN 100
              MOVE "NO RECORD FOUND" TO MSGO
              DISPLAY "MESSAGES:" MSGO
-             EXEC CICS RETURN END-EXEC
+             PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
             WHEN OTHER
              DISPLAY "SQLCODE2:" SQLCODE
              MOVE "SQL ERROR" TO MSGO
              DISPLAY "MESSAGES:" MSGO
-             EXEC CICS RETURN END-EXEC
+             PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
            END-EVALUATE.
         ACCT-STATUS-EXIT.
            EXIT.
         CHECK-ACCT-STATUS.
                DISPLAY 'CHECK STATUS PARA'
            EVALUATE WS-ACCOUNT-STATUS
+              WHEN 'PENDING   '
+               DISPLAY 'ACCOUNT PENDING KYC'
+               MOVE 'ACCOUNT PENDING KYC - CANNOT REGISTER' TO MSGO
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
               WHEN 'ACTIVE    '
                DISPLAY 'ALREADY REGISTERED'
                MOVE WS-MESSAGE TO MSGO
-               EXEC CICS RETURN END-EXEC
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
               WHEN 'INACTIVE  '
                MOVE 'REGISTRATION STARTING' TO MSGO
                PERFORM REG-ACCT-STATS THRU REG-ACCT-STATS-EXIT
-              WHEN 'OTHER'
-               DISPLAY 'NOT Y OR N'
-               MOVE 'PLEASE CONTACT BANK' TO MSGO
-               EXEC CICS RETURN END-EXEC
+              WHEN 'DORMANT   '
+               DISPLAY 'ACCOUNT DORMANT'
+               MOVE 'ACCOUNT DORMANT - REACTIVATE BEFORE REGISTERING'
+                    TO MSGO
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+              WHEN 'CLOSED    '
+               DISPLAY 'ACCOUNT CLOSED'
+               MOVE 'ACCOUNT CLOSED - REGISTRATION NOT ALLOWED' TO MSGO
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+              WHEN OTHER
+               DISPLAY 'UNKNOWN ACCOUNT STATUS' WS-ACCOUNT-STATUS
+               MOVE 'UNKNOWN ACCOUNT STATUS - CONTACT BANK' TO MSGO
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
            END-EVALUATE.
         CHECK-ACCT-STATUS-EXIT.
             EXIT.
         REG-ACCT-STATS.
            DISPLAY 'REGISTER PARA'
+           MOVE WS-ACCOUNT-STATUS TO WS-OLD-STATUS
+           MOVE 'ACTIVE    ' TO WS-NEW-STATUS
+      *    THE ACCOUNT_STATUS = 'INACTIVE  ' GUARD MAKES THIS UPDATE
+      *    CONDITIONAL ON NOBODY ELSE HAVING ALREADY REGISTERED THE
+      *    SAME ACCOUNT SINCE THE LOCKING READ IN ACCT-STATUS. IF
+      *    ANOTHER TELLER WON THE RACE, SQLCODE COMES BACK 100 (NO
+      *    ROW MATCHED) RATHER THAN A SILENT NO-OP SUCCESS.
            EXEC SQL UPDATE CBS_ACCT_MSTR_DTL
             SET ACCOUNT_STATUS ='ACTIVE    ',
-                UPD_USERID ='NAGARAJPK '
+                UPD_USERID =:WS-OPERATOR-ID
             WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+              AND ACCOUNT_STATUS = 'INACTIVE  '
            END-EXEC.
            DISPLAY SQLCODE
-            MOVE WS-MESSAGE1 TO MSGO.
+           EVALUATE SQLCODE
+            WHEN 0
+               PERFORM WRITE-STATUS-HIST THRU WRITE-STATUS-HIST-EXIT
+               PERFORM PUBLISH-ACTIVATION-EVENT THRU
+                       PUBLISH-ACTIVATION-EVENT-EXIT
+               MOVE WS-MESSAGE1 TO MSGO
+            WHEN 100
+               DISPLAY 'LOST UPDATE RACE - ALREADY REGISTERED'
+               MOVE 'ALREADY REGISTERED - PLEASE RE-INQUIRE' TO MSGO
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+            WHEN OTHER
+               DISPLAY 'REGISTER UPDATE SQL ERROR' SQLCODE
+               MOVE 'SQL ERROR' TO MSGO
+               PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+           END-EVALUATE.
       **    MOVE "CUSTOMER REGISTERED SUCESSFULLY" TO MESSAGES.
         REG-ACCT-STATS-EXIT.
+            EXIT.
+        WRITE-STATUS-HIST.
+           PERFORM BUILD-AUDIT-TIMESTAMP THRU BUILD-AUDIT-TIMESTAMP-EXIT
+           MOVE H1-ACCOUNT-NUMBER TO H2-ACCOUNT-NUMBER
+           MOVE WS-OLD-STATUS TO H2-OLD-STATUS
+           MOVE WS-NEW-STATUS TO H2-NEW-STATUS
+           MOVE WS-AUDIT-TIMESTAMP TO H2-CHANGE-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO H2-OPERATOR-ID
+           EXEC SQL
+           INSERT INTO CBS_ACCT_STATUS_HIST
+             (ACCOUNT_NUMBER, OLD_STATUS, NEW_STATUS,
+              CHANGE_TIMESTAMP, OPERATOR_ID)
+           VALUES
+             (:H2-ACCOUNT-NUMBER, :H2-OLD-STATUS, :H2-NEW-STATUS,
+              :H2-CHANGE-TIMESTAMP, :H2-OPERATOR-ID)
+           END-EXEC
+           DISPLAY 'STATUS HIST SQLCODE:' SQLCODE.
+        WRITE-STATUS-HIST-EXIT.
+            EXIT.
+      *    PUBLISHES THE ACTIVATION TO A TD QUEUE THAT A FOLLOWING
+      *    BATCH STEP EXTRACTS SAME-DAY FOR CRM/STATEMENT-GENERATION
+      *    PICKUP. BEST-EFFORT - RESP IS CHECKED SO A QUEUE FAILURE IS
+      *    ONLY LOGGED, NOT LEFT TO CICS'S DEFAULT HANDLING (WHICH
+      *    WOULD ABEND THE TASK AND BACK OUT THE REGISTRATION THAT
+      *    HAS ALREADY COMMITTED).
+        PUBLISH-ACTIVATION-EVENT.
+           MOVE H1-ACCOUNT-NUMBER TO WS-AE-ACCOUNT-NUMBER
+           MOVE H1-CUSTOMER-ID TO WS-AE-CUSTOMER-ID
+           MOVE H1-PRODUCT-CODE TO WS-AE-PRODUCT-CODE
+           MOVE WS-AUDIT-TIMESTAMP TO WS-AE-TIMESTAMP
+           EXEC CICS WRITEQ TD
+                QUEUE('CRMQ')
+                FROM(WS-ACTIVATION-EVENT)
+                LENGTH(WS-AE-LENGTH)
+                RESP(WS-RESP)
+           END-EXEC
+      *    DFHRESP(NORMAL) IS ZERO - COMPARED AS A LITERAL SINCE
+      *    DFHRESP() ONLY EXPANDS INSIDE AN EXEC CICS BLOCK.
+           IF WS-RESP = ZERO
+              DISPLAY 'ACTIVATION EVENT PUBLISHED TO CRMQ'
+           ELSE
+              DISPLAY 'ACTIVATION EVENT PUBLISH FAILED - RESP:' WS-RESP
+           END-IF.
+        PUBLISH-ACTIVATION-EVENT-EXIT.
             EXIT.
\ No newline at end of file
