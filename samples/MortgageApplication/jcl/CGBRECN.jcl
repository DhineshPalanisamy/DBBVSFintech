@@ -0,0 +1,27 @@
+//CGBRECN  JOB  (ACCTG),'DAILY ACTIVATION RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CGBRECN - NIGHTLY BATCH RECONCILIATION OF ACCOUNT ACTIVATIONS
+//*           RUN AFTER THE ZC66/ZC67 CICS ONLINE REGION HAS CLOSED
+//*           FOR THE DAY SO THE DAY'S CBS_ACCT_STATUS_HIST ROWS ARE
+//*           COMPLETE BEFORE THE REPORT IS PRODUCED. CGBRECN HAS
+//*           EMBEDDED SQL, SO IT RUNS UNDER DSN/IKJEFT01 LIKE ANY
+//*           OTHER DB2 BATCH STEP IN THIS SHOP, NOT PGM= DIRECTLY.
+//*****************************************************************
+//RECON    EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=CBS.PROD.LOADLIB,DISP=SHR
+//         DD   DSN=DSN1010.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN1010.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//REPTRPT  DD   DSN=CBS.PROD.CGBRECN.RPT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(CGBRECN) PLAN(CGBRECN) LIB('CBS.PROD.LOADLIB') -
+      END
+/*
+//
