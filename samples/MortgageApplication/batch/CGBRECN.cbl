@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGBRECN.
+      *****************************************************************
+      * CGBRECN - NIGHTLY BATCH RECONCILIATION OF ACCOUNT ACTIVATIONS
+      *           READS CBS_ACCT_STATUS_HIST FOR THE DAY'S INACTIVE TO
+      *           ACTIVE TRANSITIONS WRITTEN BY CGBMSRG, JOINS
+      *           CBS_ACCT_MSTR_DTL FOR CUSTOMER ID/PRODUCT CODE, AND
+      *           PRODUCES A DETAIL/TOTALS REPORT FOR BRANCH OPS TO
+      *           RECONCILE AGAINST THE PAPER REGISTRATION FORMS.
+      *           DRIVEN AS A BATCH STEP AFTER THE ONLINE REGION CLOSES.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPT-FILE ASSIGN TO REPTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPT-RECORD             PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE              PIC X(8).
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88 WS-EOF                VALUE 'Y'.
+       01  WS-ACTIVATION-COUNT      PIC 9(7) VALUE ZERO.
+       01  WS-PRODUCT-TABLE.
+           05 WS-PRODUCT-ENTRY OCCURS 50 TIMES
+                                INDEXED BY WS-PROD-IDX.
+              10 WS-PT-PRODUCT-CODE PIC X(10).
+              10 WS-PT-COUNT        PIC 9(7).
+       01  WS-PRODUCT-COUNT         PIC 9(4) VALUE ZERO.
+       01  WS-SEARCH-IDX            PIC 9(4).
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88 WS-FOUND               VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+       01  WS-H-ACCOUNT-NUMBER      PIC S9(18)V USAGE COMP-3.
+       01  WS-H-OPERATOR-ID         PIC X(10).
+       01  WS-H-CHANGE-TIMESTAMP    PIC X(26).
+       01  WS-H-CUSTOMER-ID         PIC X(10).
+       01  WS-H-PRODUCT-CODE        PIC X(10).
+       01  WS-PRINT-ACCOUNT-NO      PIC Z(17)9.
+       01  WS-HDR-LINE-1.
+           05 FILLER                PIC X(50) VALUE
+              'CGBRECN - DAILY ACTIVATION RECONCILIATION REPORT'.
+       01  WS-HDR-LINE-2.
+           05 FILLER                PIC X(12) VALUE 'RUN DATE : '.
+           05 WS-HDR-RUN-DATE       PIC X(8).
+       01  WS-HDR-LINE-3.
+           05 FILLER                PIC X(18) VALUE 'ACCOUNT NUMBER'.
+           05 FILLER                PIC X(14) VALUE 'CUSTOMER ID'.
+           05 FILLER                PIC X(14) VALUE 'PRODUCT CODE'.
+           05 FILLER                PIC X(12) VALUE 'OPERATOR ID'.
+       01  WS-DETAIL-LINE.
+           05 WS-DL-ACCOUNT-NO      PIC X(18).
+           05 WS-DL-CUSTOMER-ID     PIC X(14).
+           05 WS-DL-PRODUCT-CODE    PIC X(14).
+           05 WS-DL-OPERATOR-ID     PIC X(12).
+       01  WS-TOTAL-LINE.
+           05 WS-TL-PRODUCT-CODE    PIC X(14).
+           05 FILLER                PIC X(18) VALUE 'ACTIVATIONS : '.
+           05 WS-TL-COUNT           PIC ZZZ,ZZ9.
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER                PIC X(32) VALUE
+              'TOTAL ACCOUNTS ACTIVATED TODAY :'.
+           05 WS-GT-COUNT           PIC ZZZ,ZZ9.
+           EXEC SQL
+           INCLUDE CBSMST
+           END-EXEC.
+           EXEC SQL
+           INCLUDE CBSHIST
+           END-EXEC.
+           EXEC SQL
+           INCLUDE SQLCA
+           END-EXEC.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA THRU INIT-PARA-EXIT
+           PERFORM PROCESS-PARA THRU PROCESS-PARA-EXIT
+               UNTIL WS-EOF
+           PERFORM SUMMARY-PARA THRU SUMMARY-PARA-EXIT
+           PERFORM TERM-PARA THRU TERM-PARA-EXIT
+           STOP RUN.
+       INIT-PARA.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT REPT-FILE
+           MOVE WS-HDR-LINE-1 TO REPT-RECORD
+           WRITE REPT-RECORD
+           MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE
+           MOVE WS-HDR-LINE-2 TO REPT-RECORD
+           WRITE REPT-RECORD
+           MOVE WS-HDR-LINE-3 TO REPT-RECORD
+           WRITE REPT-RECORD
+           EXEC SQL
+                DECLARE ACTV-CURSOR CURSOR FOR
+                SELECT H.ACCOUNT_NUMBER, H.OPERATOR_ID,
+                       H.CHANGE_TIMESTAMP,
+                       M.CUSTOMER_ID, M.PRODUCT_CODE
+                FROM CBS_ACCT_STATUS_HIST H, CBS_ACCT_MSTR_DTL M
+                WHERE H.ACCOUNT_NUMBER = M.ACCOUNT_NUMBER
+                  AND H.OLD_STATUS = 'INACTIVE  '
+                  AND H.NEW_STATUS = 'ACTIVE    '
+                  AND SUBSTR(H.CHANGE_TIMESTAMP, 1, 8) = :WS-RUN-DATE
+           END-EXEC
+           EXEC SQL OPEN ACTV-CURSOR END-EXEC
+           PERFORM FETCH-NEXT-PARA THRU FETCH-NEXT-PARA-EXIT.
+       INIT-PARA-EXIT.
+           EXIT.
+       FETCH-NEXT-PARA.
+           EXEC SQL
+                FETCH ACTV-CURSOR
+                INTO :WS-H-ACCOUNT-NUMBER, :WS-H-OPERATOR-ID,
+                     :WS-H-CHANGE-TIMESTAMP,
+                     :WS-H-CUSTOMER-ID, :WS-H-PRODUCT-CODE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              SET WS-EOF TO TRUE
+           END-IF.
+       FETCH-NEXT-PARA-EXIT.
+           EXIT.
+       PROCESS-PARA.
+           ADD 1 TO WS-ACTIVATION-COUNT
+           MOVE WS-H-ACCOUNT-NUMBER TO WS-PRINT-ACCOUNT-NO
+           MOVE WS-PRINT-ACCOUNT-NO TO WS-DL-ACCOUNT-NO
+           MOVE WS-H-CUSTOMER-ID TO WS-DL-CUSTOMER-ID
+           MOVE WS-H-PRODUCT-CODE TO WS-DL-PRODUCT-CODE
+           MOVE WS-H-OPERATOR-ID TO WS-DL-OPERATOR-ID
+           MOVE WS-DETAIL-LINE TO REPT-RECORD
+           WRITE REPT-RECORD
+           PERFORM ACCUMULATE-PRODUCT-PARA THRU
+                   ACCUMULATE-PRODUCT-PARA-EXIT
+           PERFORM FETCH-NEXT-PARA THRU FETCH-NEXT-PARA-EXIT.
+       PROCESS-PARA-EXIT.
+           EXIT.
+       ACCUMULATE-PRODUCT-PARA.
+           SET WS-FOUND TO FALSE
+           SET WS-PROD-IDX TO 1
+           SEARCH WS-PRODUCT-ENTRY
+               WHEN WS-PT-PRODUCT-CODE(WS-PROD-IDX) = WS-H-PRODUCT-CODE
+                  SET WS-FOUND TO TRUE
+           END-SEARCH
+           IF WS-FOUND
+              ADD 1 TO WS-PT-COUNT(WS-PROD-IDX)
+           ELSE
+              IF WS-PRODUCT-COUNT < 50
+                 ADD 1 TO WS-PRODUCT-COUNT
+                 MOVE WS-H-PRODUCT-CODE
+                      TO WS-PT-PRODUCT-CODE(WS-PRODUCT-COUNT)
+                 MOVE 1 TO WS-PT-COUNT(WS-PRODUCT-COUNT)
+              ELSE
+                 DISPLAY 'PRODUCT TABLE FULL - DROPPING '
+                         WS-H-PRODUCT-CODE
+              END-IF
+           END-IF.
+       ACCUMULATE-PRODUCT-PARA-EXIT.
+           EXIT.
+       SUMMARY-PARA.
+           EXEC SQL CLOSE ACTV-CURSOR END-EXEC
+           MOVE SPACES TO REPT-RECORD
+           WRITE REPT-RECORD
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                    UNTIL WS-SEARCH-IDX > WS-PRODUCT-COUNT
+              MOVE WS-PT-PRODUCT-CODE(WS-SEARCH-IDX)
+                   TO WS-TL-PRODUCT-CODE
+              MOVE WS-PT-COUNT(WS-SEARCH-IDX) TO WS-TL-COUNT
+              MOVE WS-TOTAL-LINE TO REPT-RECORD
+              WRITE REPT-RECORD
+           END-PERFORM
+           MOVE SPACES TO REPT-RECORD
+           WRITE REPT-RECORD
+           MOVE WS-ACTIVATION-COUNT TO WS-GT-COUNT
+           MOVE WS-GRAND-TOTAL-LINE TO REPT-RECORD
+           WRITE REPT-RECORD.
+       SUMMARY-PARA-EXIT.
+           EXIT.
+       TERM-PARA.
+           CLOSE REPT-FILE.
+       TERM-PARA-EXIT.
+           EXIT.
